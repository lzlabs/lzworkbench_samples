@@ -2,45 +2,136 @@
        PROGRAM-ID. DRIVER.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+         SELECT CONTROL-FILE ASSIGN TO 'DRVCTL'
+             FILE STATUS IS WS-CONTROL-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD CONTROL-FILE
+           RECORDING MODE F
+           LABEL RECORDS STANDARD
+           BLOCK CONTAINS 0.
+       01 CONTROL-LINE PIC X(8).
        WORKING-STORAGE SECTION.
-         01 P1           PIC 9(9) VALUE 456.  
+         01 P1           PIC 9(9) VALUE 456.
          01 P2           PIC 9(9) VALUE 123.
          01 RES          PIC 9(9).
-         01 DYNCALL      PIC X(8) VALUE 'SUBEM'.		
+         01 DYNCALL      PIC X(8) VALUE 'SUBEM'.
          01 GLOBAL-VAR   PIC X(30) EXTERNAL.
          01 GLOBAL-VAR1  PIC X(30) EXTERNAL.
-         
-       PROCEDURE DIVISION.
+         01 DRIVER-COMPANY-TYPE PIC S9(4) COMP VALUE 4.
+         01 SAVED-GLOBAL-VAR    PIC X(30).
+         01 WS-CONTROL-STATUS   PIC 99.
+         01 WS-CONTROL-EOF-SW   PIC X VALUE 'N'.
+            88 WS-CONTROL-EOF           VALUE 'Y'.
+         01 WS-PARM-LEN          PIC 9(4).
+         01 WS-RUNTIME-PARM      PIC X(32) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  LINKAGE-PARMS.
+           03  LP-LENGTH           PIC S9(4) COMP.
+           03  LP-DATA             PIC X(32).
+
+       PROCEDURE DIVISION USING LINKAGE-PARMS.
        MAIN-PROGRAM.
            DISPLAY '<DRIVER>'
 
+           IF LP-LENGTH > 0
+               PERFORM PARSE-RUNTIME-PARM
+           END-IF
+
+           OPEN INPUT CONTROL-FILE
+           IF WS-CONTROL-STATUS NOT = '00'
+               DISPLAY '  DRVCTL not found - running default sequence'
+               PERFORM RUN-ADDEM
+               PERFORM RUN-SUBEM
+               PERFORM RUN-USEGLOB
+               PERFORM RUN-SOMESQL
+               PERFORM RUN-VSAM
+           ELSE
+               PERFORM UNTIL WS-CONTROL-EOF
+                   READ CONTROL-FILE
+                       AT END
+                           MOVE 'Y' TO WS-CONTROL-EOF-SW
+                       NOT AT END
+                           PERFORM DISPATCH-CONTROL-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE CONTROL-FILE
+           END-IF
+
+           DISPLAY '</DRIVER>'
+           GOBACK
+           .
+       PARSE-RUNTIME-PARM.
+           MOVE SPACES TO WS-RUNTIME-PARM
+           MOVE LP-DATA (1:LP-LENGTH) TO WS-RUNTIME-PARM
+           UNSTRING WS-RUNTIME-PARM DELIMITED BY ',' OR ALL SPACES
+               INTO P1
+                    P2
+           DISPLAY '  RUNTIME PARM: P1=' P1 ' P2=' P2
+           .
+       DISPATCH-CONTROL-LINE.
+           EVALUATE CONTROL-LINE
+               WHEN 'ADDEM'
+                   PERFORM RUN-ADDEM
+               WHEN 'SUBEM'
+                   PERFORM RUN-SUBEM
+               WHEN 'USEGLOB'
+                   PERFORM RUN-USEGLOB
+               WHEN 'SOMESQL'
+                   PERFORM RUN-SOMESQL
+               WHEN 'VSAM'
+                   PERFORM RUN-VSAM
+               WHEN OTHER
+                   DISPLAY '  UNKNOWN DRVCTL ENTRY: ' CONTROL-LINE
+           END-EVALUATE
+           .
+       RUN-ADDEM.
       ****************************************************
-      
            CALL 'ADDEM' USING P1 P2 RETURNING RES
+           IF RETURN-CODE NOT = 0
+               DISPLAY '  WARNING: ADDEM REPORTED OVERFLOW, RC='
+                       RETURN-CODE
+           END-IF
            DISPLAY '  SUM = ' RES
-
+           .
+       RUN-SUBEM.
       ****************************************************
-      
+           MOVE 'SUBEM' TO DYNCALL
            CALL DYNCALL USING P1 P2 RETURNING RES
+           IF RETURN-CODE NOT = 0
+               DISPLAY '  WARNING: SUBEM REPORTED OVERFLOW, RC='
+                       RETURN-CODE
+           END-IF
            DISPLAY '  DIFF = ' RES
-
+           .
+       RUN-USEGLOB.
       ****************************************************
-      
            MOVE 'My global variable value' TO GLOBAL-VAR
+           MOVE GLOBAL-VAR TO SAVED-GLOBAL-VAR
+           MOVE SPACES TO GLOBAL-VAR1
            MOVE 'USEGLOB' TO DYNCALL
            CALL DYNCALL
            DISPLAY '  New global value = ' GLOBAL-VAR
-
+           IF GLOBAL-VAR NOT = SAVED-GLOBAL-VAR
+               DISPLAY '  CONFIRMED: USEGLOB changed GLOBAL-VAR from "'
+                       SAVED-GLOBAL-VAR '" to "' GLOBAL-VAR '"'
+           ELSE
+               DISPLAY '  WARNING: GLOBAL-VAR not changed by USEGLOB'
+           END-IF
+           DISPLAY '  USEGLOB status flag (GLOBAL-VAR1) = ' GLOBAL-VAR1
+           IF GLOBAL-VAR1 (1:11) NOT = 'USEGLOB: OK'
+               DISPLAY '  WARNING: USEGLOB reported an error'
+           END-IF
+           .
+       RUN-SOMESQL.
       ****************************************************
-           CALL 'SOMESQL'
+           CALL 'SOMESQL' USING DRIVER-COMPANY-TYPE
+           .
+       RUN-VSAM.
       ****************************************************
-      
            MOVE 'VSAM' TO DYNCALL
            CALL DYNCALL
-           DISPLAY '</DRIVER>'
-           .
-
-       END-OF-PROGRAM.
-           STOP RUN
            .
