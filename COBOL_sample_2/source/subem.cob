@@ -0,0 +1,46 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUBEM.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY ERRLOGR.
+           COPY RETCODE.
+       LINKAGE SECTION.
+         01 LA-P1        PIC 9(9).
+         01 LA-P2        PIC 9(9).
+         01 LA-RES       PIC 9(9).
+
+       PROCEDURE DIVISION USING LA-P1 LA-P2 RETURNING LA-RES.
+       MAIN-PROGRAM.
+           MOVE RC-NORMAL TO RETURN-CODE
+
+           IF LA-P2 > LA-P1
+               MOVE ZEROS TO LA-RES
+               MOVE RC-PROCESSING-ERROR TO RETURN-CODE
+               DISPLAY 'SUBEM: OVERFLOW SUBTRACTING ' LA-P2
+                       ' FROM ' LA-P1
+               MOVE 'SUBEM'    TO EL-PROGRAM-ID
+               MOVE 'ERROR'    TO EL-SEVERITY
+               MOVE RC-PROCESSING-ERROR TO EL-RETURN-CODE
+               MOVE 'OVERFLOW SUBTRACTING TWO PARAMETERS'
+                               TO EL-MESSAGE
+               CALL 'ERRLOG' USING ERRLOG-PARM
+           ELSE
+               SUBTRACT LA-P2 FROM LA-P1 GIVING LA-RES
+                   ON SIZE ERROR
+                       MOVE ZEROS TO LA-RES
+                       MOVE RC-PROCESSING-ERROR TO RETURN-CODE
+                       DISPLAY 'SUBEM: OVERFLOW SUBTRACTING ' LA-P2
+                               ' FROM ' LA-P1
+                       MOVE 'SUBEM'    TO EL-PROGRAM-ID
+                       MOVE 'ERROR'    TO EL-SEVERITY
+                       MOVE RC-PROCESSING-ERROR TO EL-RETURN-CODE
+                       MOVE 'OVERFLOW SUBTRACTING TWO PARAMETERS'
+                                       TO EL-MESSAGE
+                       CALL 'ERRLOG' USING ERRLOG-PARM
+               END-SUBTRACT
+           END-IF
+
+           GOBACK
+           .
