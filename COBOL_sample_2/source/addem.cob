@@ -0,0 +1,33 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADDEM.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY ERRLOGR.
+           COPY RETCODE.
+       LINKAGE SECTION.
+         01 LA-P1        PIC 9(9).
+         01 LA-P2        PIC 9(9).
+         01 LA-RES       PIC 9(9).
+
+       PROCEDURE DIVISION USING LA-P1 LA-P2 RETURNING LA-RES.
+       MAIN-PROGRAM.
+           MOVE RC-NORMAL TO RETURN-CODE
+
+           ADD LA-P1 LA-P2 GIVING LA-RES
+               ON SIZE ERROR
+                   MOVE ZEROS TO LA-RES
+                   MOVE RC-PROCESSING-ERROR TO RETURN-CODE
+                   DISPLAY 'ADDEM: OVERFLOW ADDING ' LA-P1
+                           ' AND ' LA-P2
+                   MOVE 'ADDEM'    TO EL-PROGRAM-ID
+                   MOVE 'ERROR'    TO EL-SEVERITY
+                   MOVE RC-PROCESSING-ERROR TO EL-RETURN-CODE
+                   MOVE 'OVERFLOW ADDING TWO PARAMETERS'
+                                   TO EL-MESSAGE
+                   CALL 'ERRLOG' USING ERRLOG-PARM
+           END-ADD
+
+           GOBACK
+           .
