@@ -0,0 +1,8 @@
+      ******************************************************************
+      *    STRUCT - shared date structure used by USEGLOB and any
+      *    other program that needs to carry a calendar date around.
+      ******************************************************************
+       01 BIRTH-DATE.
+          05 DATE-YEAR             PIC 9(4)  VALUE 1900.
+          05 DATE-MONTH            PIC 9(2)  VALUE 1.
+          05 DATE-DAY              PIC 9(2)  VALUE 1.
