@@ -1,70 +1,385 @@
        IDENTIFICATION DIVISION.                                        
        PROGRAM-ID. VSAM.                     
        ENVIRONMENT DIVISION.                  
-       INPUT-OUTPUT SECTION.                 
-       FILE-CONTROL.                    
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
           SELECT KSDS-File-In-Out ASSIGN TO 'VSAMFILE'
-              ORGANIZATION IS INDEXED        
-              ACCESS MODE IS RANDOM 
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
               RECORD KEY IS KSO-Key
               FILE STATUS IS FSO.
           SELECT Print-File ASSIGN TO 'COBPRINT'.
+          SELECT Trans-File ASSIGN TO 'TRANFILE'
+              FILE STATUS IS FST.
+          SELECT Checkpoint-File ASSIGN TO 'VCHKPT'
+              FILE STATUS IS WS-CHKPT-STATUS.
       ******************************************************************
-       DATA DIVISION.                        
-       FILE SECTION.                         
+       DATA DIVISION.
+       FILE SECTION.
        FD KSDS-File-In-Out.
        01 KS-Rec.
            05 KSO-Key               PICTURE IS X(10).
-           05 KSO-Rec               PICTURE IS X(30).
+           05 KSO-Rec.
+              10 KSO-Segment-Code   PICTURE IS X(2).
+              10 KSO-Segment-Data   PICTURE IS X(28).
+       01 KS-Header-Rec REDEFINES KS-Rec.
+           05 KSH-Key               PICTURE IS X(10).
+           05 KSH-Segment-Code      PICTURE IS X(2).
+           05 KSH-Header-Data       PICTURE IS X(28).
+       01 KS-Detail-Rec REDEFINES KS-Rec.
+           05 KSD-Key               PICTURE IS X(10).
+           05 KSD-Segment-Code      PICTURE IS X(2).
+           05 KSD-Detail-Data       PICTURE IS X(28).
        FD Print-File.
        01 Print-Rec                PICTURE IS X(120).
+       FD Trans-File
+           RECORDING MODE F
+           LABEL RECORDS STANDARD
+           BLOCK CONTAINS 0.
+       01 Trans-Rec.
+           05 TR-Action             PICTURE IS X.
+           05 TR-Key                PICTURE IS X(10).
+           05 TR-Data               PICTURE IS X(30).
+       FD Checkpoint-File
+           RECORDING MODE F
+           LABEL RECORDS STANDARD
+           BLOCK CONTAINS 0.
+       01 Checkpoint-Line          PICTURE IS X(10).
       ******************************************************************
        WORKING-STORAGE SECTION.
        01 FSO                      PICTURE IS 99.
+       01 FST                      PICTURE IS 99.
+       01 WS-TRANS-EOF-SW          PICTURE IS X       VALUE 'N'.
+          88 WS-TRANS-EOF                              VALUE 'Y'.
+       01 WS-FSO-DISPLAY           PICTURE IS X(2).
+       01 WS-VS-MSG-FOUND          PICTURE IS X(58)   VALUE SPACES.
+       01 WS-READS-ATTEMPTED       PICTURE IS 9(7)    VALUE ZEROES.
+       01 WS-WRITES-ATTEMPTED      PICTURE IS 9(7)    VALUE ZEROES.
+       01 WS-REWRITES-ATTEMPTED    PICTURE IS 9(7)    VALUE ZEROES.
+       01 WS-DELETES-ATTEMPTED     PICTURE IS 9(7)    VALUE ZEROES.
+       01 WS-ERRORS-HIT            PICTURE IS 9(7)    VALUE ZEROES.
+       01 WS-CHKPT-STATUS          PICTURE IS 99      VALUE ZEROES.
+       01 WS-CHECKPOINT-INTERVAL   PICTURE IS 9(3)    VALUE 50.
+       01 WS-TRANS-PROCESSED       PICTURE IS 9(7)    VALUE ZEROES.
+       01 WS-SEGMENT-OK-SW         PICTURE IS X       VALUE 'Y'.
+          88 WS-SEGMENT-OK                             VALUE 'Y'.
+          88 WS-SEGMENT-NOT-OK                         VALUE 'N'.
+       01 WS-RESTART-KEY           PICTURE IS X(10)   VALUE SPACES.
+       01 WS-CHECKPOINT-KEY        PICTURE IS X(10)   VALUE SPACES.
+       01 WS-RUN-DATE              PICTURE IS 9(8)    VALUE ZEROES.
+       01 WS-RUN-TIME              PICTURE IS 9(8)    VALUE ZEROES.
+
+       01 WS-VSAM-STATUS-TABLE.
+          05 FILLER PIC X(60) VALUE
+             '00SUCCESSFUL COMPLETION'.
+          05 FILLER PIC X(60) VALUE
+             '22DUPLICATE KEY - RECORD ALREADY EXISTS'.
+          05 FILLER PIC X(60) VALUE
+             '23RECORD NOT FOUND FOR REQUESTED KEY'.
+          05 FILLER PIC X(60) VALUE
+             '24BOUNDARY VIOLATION - FILE FULL OR NO SPACE LEFT'.
+          05 FILLER PIC X(60) VALUE
+             '30PERMANENT I/O ERROR ON THE DEVICE'.
+          05 FILLER PIC X(60) VALUE
+             '35FILE NOT FOUND ON OPEN'.
+          05 FILLER PIC X(60) VALUE
+             '41FILE ALREADY OPEN WHEN OPEN WAS ISSUED'.
+          05 FILLER PIC X(60) VALUE
+             '42FILE NOT OPEN WHEN CLOSE OR I/O WAS ISSUED'.
+          05 FILLER PIC X(60) VALUE
+             '43NO CURRENT RECORD FOR REWRITE OR DELETE'.
+          05 FILLER PIC X(60) VALUE
+             '49INVALID OPERATION FOR CURRENT OPEN MODE'.
+
+       01 WS-VSAM-STATUS-ENTRIES REDEFINES WS-VSAM-STATUS-TABLE.
+          05 WS-VS-ENTRY OCCURS 10 TIMES INDEXED BY VS-IDX.
+             10 WS-VS-CODE         PICTURE IS X(2).
+             10 WS-VS-MSG          PICTURE IS X(58).
+
+           COPY ERRLOGR.
+           COPY RETCODE.
       ******************************************************************
        PROCEDURE DIVISION.
        MAIN.
            DISPLAY '  <VSAM>'
-           OPEN OUTPUT Print-File
-          
+           MOVE RC-NORMAL TO RETURN-CODE
+           OPEN EXTEND Print-File
+           PERFORM WRITE-RUN-SEPARATOR THRU WRITE-RUN-SEPARATOR-END
+
            MOVE 'Try to OPEN INOUT KSDS-File-In-Out.' TO Print-Rec
            WRITE Print-Rec
 
            OPEN I-O KSDS-File-In-Out
            PERFORM CARP-AND-RETURN-IF-VSAM-ERROR
-          
+
            MOVE 'Success.' TO Print-rec
            WRITE Print-Rec
            PERFORM CARP-AND-RETURN-IF-VSAM-ERROR
 
-           MOVE 'BBBBBBBBBB' TO KSO-Key
-           READ KSDS-File-In-Out
-           PERFORM CARP-AND-RETURN-IF-VSAM-ERROR
-           DISPLAY '    ' KS-Rec
+           PERFORM READ-CHECKPOINT THRU READ-CHECKPOINT-END
 
-           MOVE 'EEEEEEEEEE' TO KSO-Key
-           MOVE 'AAAAAAAAAABBBBBBBBBBCCCCCCCCCC' TO KSO-Rec
-           WRITE KS-Rec
-           PERFORM CARP-AND-RETURN-IF-VSAM-ERROR
-          
-          
+           OPEN INPUT Trans-File
+           MOVE 'N' TO WS-TRANS-EOF-SW
+           IF FST NOT = ZEROES
+               PERFORM LOG-TRANS-FILE-ERROR
+               MOVE 'Y' TO WS-TRANS-EOF-SW
+           END-IF
+      * Restart skips by key order, so it only replays correctly when
+      * Trans-File is sorted ascending by TR-Key, same as it was on the
+      * checkpointed run - an out-of-order key after a restart will
+      * sort below WS-RESTART-KEY and be silently skipped instead of
+      * reprocessed.
+           PERFORM UNTIL WS-TRANS-EOF
+               READ Trans-File
+                   AT END
+                       MOVE 'Y' TO WS-TRANS-EOF-SW
+                   NOT AT END
+                       IF FST NOT = ZEROES
+                           PERFORM LOG-TRANS-FILE-ERROR
+                       ELSE
+                           IF WS-RESTART-KEY NOT = SPACES
+                                   AND TR-Key NOT > WS-RESTART-KEY
+                               CONTINUE
+                           ELSE
+                               PERFORM PROCESS-TRANSACTION
+                                   THRU PROCESS-TRANSACTION-END
+                               ADD 1 TO WS-TRANS-PROCESSED
+                               IF FUNCTION MOD(WS-TRANS-PROCESSED,
+                                       WS-CHECKPOINT-INTERVAL) = 0
+                                   MOVE TR-Key TO WS-CHECKPOINT-KEY
+                                   PERFORM WRITE-CHECKPOINT
+                                       THRU WRITE-CHECKPOINT-END
+                               END-IF
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE Trans-File
+
+           MOVE SPACES TO WS-CHECKPOINT-KEY
+           PERFORM WRITE-CHECKPOINT THRU WRITE-CHECKPOINT-END
 
            CLOSE KSDS-File-In-Out
            PERFORM CARP-AND-RETURN-IF-VSAM-ERROR
 
+           PERFORM WRITE-SUMMARY-TRAILER THRU WRITE-SUMMARY-TRAILER-END
+
            CLOSE Print-File
 
            PERFORM DONE
            .
+       WRITE-RUN-SEPARATOR.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           MOVE SPACES TO Print-Rec
+           STRING '=== VSAM RUN ' DELIMITED BY SIZE
+                   WS-RUN-DATE     DELIMITED BY SIZE
+                   ' '             DELIMITED BY SIZE
+                   WS-RUN-TIME     DELIMITED BY SIZE
+                   ' ===' DELIMITED BY SIZE
+               INTO Print-Rec
+           WRITE Print-Rec.
+       WRITE-RUN-SEPARATOR-END.
+           CONTINUE.
+       READ-CHECKPOINT.
+           MOVE SPACES TO WS-RESTART-KEY
+           OPEN INPUT Checkpoint-File
+           IF WS-CHKPT-STATUS = ZEROES
+               READ Checkpoint-File
+               IF WS-CHKPT-STATUS = ZEROES
+                   MOVE Checkpoint-Line TO WS-RESTART-KEY
+               END-IF
+               CLOSE Checkpoint-File
+               IF WS-RESTART-KEY NOT = SPACES
+                   MOVE SPACES TO Print-Rec
+                   STRING 'CHECKPOINT FOUND - RESUMING AFTER KEY '
+                           DELIMITED BY SIZE
+                           WS-RESTART-KEY DELIMITED BY SIZE
+                       INTO Print-Rec
+                   WRITE Print-Rec
+               END-IF
+           END-IF.
+       READ-CHECKPOINT-END.
+           CONTINUE.
+       WRITE-CHECKPOINT.
+           MOVE WS-CHECKPOINT-KEY TO Checkpoint-Line
+           OPEN OUTPUT Checkpoint-File
+           WRITE Checkpoint-Line
+           CLOSE Checkpoint-File.
+       WRITE-CHECKPOINT-END.
+           CONTINUE.
+       LOG-TRANS-FILE-ERROR.
+           MOVE SPACES TO Print-Rec
+           STRING 'TRANS-FILE I/O ERROR - FILE STATUS '
+                       DELIMITED BY SIZE
+                   FST DELIMITED BY SIZE
+               INTO Print-Rec
+           WRITE Print-Rec
+           DISPLAY '    ' Print-Rec
+           MOVE 'VSAM'    TO EL-PROGRAM-ID
+           MOVE 'ERROR'   TO EL-SEVERITY
+           MOVE FST       TO EL-RETURN-CODE
+           MOVE 'TRANS-FILE I/O ERROR' TO EL-MESSAGE
+           CALL 'ERRLOG' USING ERRLOG-PARM
+           MOVE RC-PROCESSING-ERROR TO RETURN-CODE
+           ADD 1 TO WS-ERRORS-HIT
+           .
+       PROCESS-TRANSACTION.
+           MOVE TR-Key TO KSO-Key
+           EVALUATE TR-Action
+               WHEN 'R'
+                   ADD 1 TO WS-READS-ATTEMPTED
+                   READ KSDS-File-In-Out
+                   PERFORM CARP-AND-CONTINUE-IF-VSAM-ERROR
+                   IF FSO = ZERO
+                       DISPLAY '    ' KS-Rec
+                   END-IF
+               WHEN 'A'
+                   ADD 1 TO WS-WRITES-ATTEMPTED
+                   PERFORM VALIDATE-SEGMENT-DATA
+                       THRU VALIDATE-SEGMENT-DATA-END
+                   IF WS-SEGMENT-OK
+                       WRITE KS-Rec
+                       PERFORM CARP-AND-CONTINUE-IF-VSAM-ERROR
+                   END-IF
+               WHEN 'C'
+                   ADD 1 TO WS-REWRITES-ATTEMPTED
+                   PERFORM VALIDATE-SEGMENT-DATA
+                       THRU VALIDATE-SEGMENT-DATA-END
+                   IF WS-SEGMENT-OK
+                       REWRITE KS-Rec
+                       PERFORM CARP-AND-CONTINUE-IF-VSAM-ERROR
+                   END-IF
+               WHEN 'D'
+                   ADD 1 TO WS-DELETES-ATTEMPTED
+                   DELETE KSDS-File-In-Out
+                   PERFORM CARP-AND-CONTINUE-IF-VSAM-ERROR
+               WHEN OTHER
+                   DISPLAY '    UNKNOWN TRANSACTION ACTION: ' TR-Action
+           END-EVALUATE
+           .
+       PROCESS-TRANSACTION-END.
+           CONTINUE.
+      * Segment-code-aware validation for add/change transactions -
+      * KSO-Segment-Code (the first 2 bytes of TR-Data) tells us
+      * whether this is a header ('HD') or detail ('DT') record; each
+      * segment type gets its own edit before it is allowed to hit
+      * the file.
+       VALIDATE-SEGMENT-DATA.
+           MOVE TR-Data TO KSO-Rec
+           SET WS-SEGMENT-OK TO TRUE
+           EVALUATE KSO-Segment-Code
+               WHEN 'HD'
+                   IF KSH-Header-Data (1:7) NOT NUMERIC
+                       SET WS-SEGMENT-NOT-OK TO TRUE
+                       MOVE SPACES TO Print-Rec
+                       STRING 'HEADER ERROR FOR KEY ' DELIMITED BY SIZE
+                               TR-Key               DELIMITED BY SIZE
+                               ' HAS NON-NUMERIC DETAIL COUNT - SKIPPED'
+                                   DELIMITED BY SIZE
+                           INTO Print-Rec
+                       WRITE Print-Rec
+                       DISPLAY '    ' Print-Rec
+                       ADD 1 TO WS-ERRORS-HIT
+                   END-IF
+               WHEN 'DT'
+                   IF KSD-Detail-Data = SPACES
+                       MOVE SPACES TO Print-Rec
+                       STRING 'DETAIL FOR KEY ' DELIMITED BY SIZE
+                               TR-Key            DELIMITED BY SIZE
+                               ' HAS BLANK DATA' DELIMITED BY SIZE
+                           INTO Print-Rec
+                       WRITE Print-Rec
+                       DISPLAY '    ' Print-Rec
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           .
+       VALIDATE-SEGMENT-DATA-END.
+           CONTINUE.
        CARP-AND-RETURN-IF-VSAM-ERROR.
            IF FSO IS NOT EQUAL ZERO
+              PERFORM DECODE-AND-LOG-VSAM-ERROR
+              PERFORM WRITE-SUMMARY-TRAILER
+                  THRU WRITE-SUMMARY-TRAILER-END
+              CLOSE Print-File
+              GOBACK
+           END-IF
+           .
+       CARP-AND-CONTINUE-IF-VSAM-ERROR.
+           IF FSO = 22 AND TR-Action = 'A'
+                       AND WS-RESTART-KEY NOT = SPACES
+      * On a restart run, transactions between the last checkpoint and
+      * the actual abend point get replayed, so the first replayed
+      * add that already made it to disk before the abend is expected
+      * to come back duplicate - tolerate it instead of failing the
+      * transaction all over again.
               MOVE SPACES TO Print-Rec
+              STRING 'ADD OF KEY ' DELIMITED BY SIZE
+                      TR-Key       DELIMITED BY SIZE
+                      ' ALREADY ON FILE - TOLERATED ON RESTART'
+                          DELIMITED BY SIZE
+                  INTO Print-Rec
               WRITE Print-Rec
-
               DISPLAY '    ' Print-Rec
-              GOBACK
+           ELSE
+           IF FSO IS NOT EQUAL ZERO
+      * Business-level errors on a single transaction (missing key on
+      * a change/delete, an out-of-window duplicate add) are logged
+      * and counted, not fatal - the rest of the transaction file
+      * still needs to run for day-to-day maintenance to be usable.
+              PERFORM DECODE-AND-LOG-VSAM-ERROR
+           END-IF
            END-IF
            .
+       DECODE-AND-LOG-VSAM-ERROR.
+              ADD 1 TO WS-ERRORS-HIT
+              MOVE FSO TO WS-FSO-DISPLAY
+              MOVE 'UNKNOWN VSAM FILE STATUS' TO WS-VS-MSG-FOUND
+              SET VS-IDX TO 1
+              SEARCH WS-VS-ENTRY
+                  AT END
+                      CONTINUE
+                  WHEN WS-VS-CODE (VS-IDX) = WS-FSO-DISPLAY
+                      MOVE WS-VS-MSG (VS-IDX) TO WS-VS-MSG-FOUND
+              END-SEARCH
+
+              MOVE SPACES TO Print-Rec
+              STRING 'VSAM ERROR (FS=' DELIMITED BY SIZE
+                      WS-FSO-DISPLAY   DELIMITED BY SIZE
+                      '): '            DELIMITED BY SIZE
+                      WS-VS-MSG-FOUND  DELIMITED BY SIZE
+                      ' KEY='          DELIMITED BY SIZE
+                      KSO-Key          DELIMITED BY SIZE
+                  INTO Print-Rec
+              WRITE Print-Rec
+
+              DISPLAY '    ' Print-Rec
+
+              MOVE 'VSAM'         TO EL-PROGRAM-ID
+              MOVE 'ERROR'        TO EL-SEVERITY
+              MOVE FSO            TO EL-RETURN-CODE
+              MOVE WS-VS-MSG-FOUND TO EL-MESSAGE
+              CALL 'ERRLOG' USING ERRLOG-PARM
+              MOVE RC-PROCESSING-ERROR TO RETURN-CODE
+           .
+       WRITE-SUMMARY-TRAILER.
+           MOVE SPACES TO Print-Rec
+           STRING 'SUMMARY: READS='   DELIMITED BY SIZE
+                   WS-READS-ATTEMPTED    DELIMITED BY SIZE
+                   ' WRITES='            DELIMITED BY SIZE
+                   WS-WRITES-ATTEMPTED   DELIMITED BY SIZE
+                   ' REWRITES='          DELIMITED BY SIZE
+                   WS-REWRITES-ATTEMPTED DELIMITED BY SIZE
+                   ' DELETES='           DELIMITED BY SIZE
+                   WS-DELETES-ATTEMPTED  DELIMITED BY SIZE
+                   ' FAILCOUNT='         DELIMITED BY SIZE
+                   WS-ERRORS-HIT         DELIMITED BY SIZE
+               INTO Print-Rec
+           WRITE Print-Rec.
+       WRITE-SUMMARY-TRAILER-END.
+           CONTINUE.
        DONE.
            DISPLAY '  </VSAM>'
            GOBACK
