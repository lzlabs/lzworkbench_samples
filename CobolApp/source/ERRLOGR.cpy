@@ -0,0 +1,10 @@
+      ******************************************************************
+      *    ERRLOGR - parameter record passed to the shared ERRLOG
+      *    subroutine by every program in the suite that wants to log
+      *    an error to the central error log.
+      ******************************************************************
+       01 ERRLOG-PARM.
+          05 EL-PROGRAM-ID          PIC X(8).
+          05 EL-RETURN-CODE         PIC S9(4) COMP.
+          05 EL-SEVERITY            PIC X(8).
+          05 EL-MESSAGE             PIC X(80).
