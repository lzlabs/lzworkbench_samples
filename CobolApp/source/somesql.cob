@@ -1,30 +1,59 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SOMESQL.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMPANY-REPORT    ASSIGN TO 'COMPRPT'
+               STATUS IS WS-REPORT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  COMPANY-REPORT
+           RECORDING MODE F
+           LABEL RECORDS STANDARD
+           BLOCK CONTAINS 0.
+       01  COMPANY-REPORT-LINE      PIC X(340).
+
        WORKING-STORAGE SECTION.
-      
-           EXEC SQL 
+
+           EXEC SQL
               INCLUDE SQLCA
-           END-EXEC      
- 
-        01 COMPANY_CODE PIC X(10). 
+           END-EXEC
+
+        01 COMPANY_CODE PIC X(10).
         01 COMPANY_NAME.
           49 LEN PIC S9(4) COMP.
           49 VAL PIC X(256).
         01 COMPANY_TYPE PIC S9(4) COMP.
-        01 IND1 PIC S9(4) COMP.
-        01 IND2 PIC S9(4) COMP.
-        
+        01 ADDRESS_LINE1 PIC X(30).
+        01 ADDRESS_CITY PIC X(20).
+        01 ADDRESS_STATE PIC X(2).
+        01 ADDRESS_ZIP PIC X(10).
+        01 IND-ADDRESS-LINE1 PIC S9(4) COMP.
+        01 IND-ADDRESS-CITY  PIC S9(4) COMP.
+        01 IND-ADDRESS-STATE PIC S9(4) COMP.
+        01 IND-ADDRESS-ZIP   PIC S9(4) COMP.
+        01 WS-ROW-COUNT PIC 9(7) VALUE ZERO.
+        01 WS-COMPANY-COUNT PIC S9(9) COMP.
+        01 WS-REPORT-STATUS PIC 99.
+           COPY ERRLOGR.
+           COPY RETCODE.
+
        LINKAGE SECTION.
-       PROCEDURE DIVISION.
+        01 LS-COMPANY-TYPE PIC S9(4) COMP.
+       PROCEDURE DIVISION USING LS-COMPANY-TYPE.
       ***********************************************************
        MAIN.
            DISPLAY '  <SOMESQL>'
+           MOVE RC-NORMAL TO RETURN-CODE
+
+           OPEN OUTPUT COMPANY-REPORT
+
+           MOVE LS-COMPANY-TYPE TO COMPANY_TYPE
+           PERFORM COUNTEM
 
            PERFORM FETCHONE
-    
-      *       PERFORM COUNTEM
+
+           CLOSE COMPANY-REPORT
 
            DISPLAY '  </SOMESQL>'
            GOBACK
@@ -33,52 +62,125 @@
        FETCHONE.
            DISPLAY '    <CURSOR TEST>'
 
-           MOVE 4 TO COMPANY_TYPE
+           MOVE ZERO TO WS-ROW-COUNT
            MOVE -1 TO SQLCODE
-                           
+
            EXEC SQL
              DECLARE DACURSOR CURSOR FOR
-             SELECT COMPANY_CODE, COMPANY_NAME
-             FROM T2021A
-             WHERE COMPANY_TYPE = :COMPANY_TYPE
-             ORDER BY COMPANY_NAME ASC
+             SELECT A.COMPANY_CODE, A.COMPANY_NAME,
+                    B.ADDRESS_LINE1, B.ADDRESS_CITY,
+                    B.ADDRESS_STATE, B.ADDRESS_ZIP
+             FROM T2021A A
+             LEFT JOIN T2021B B
+                ON A.COMPANY_CODE = B.COMPANY_CODE
+             WHERE A.COMPANY_TYPE = :COMPANY_TYPE
+             ORDER BY A.COMPANY_NAME ASC
            END-EXEC
-               
+
            EXEC SQL
              OPEN DACURSOR
            END-EXEC
            PERFORM DISPLAY-SQLERROR-IF-ANY
-           
-           MOVE 'comp_code' TO COMPANY_CODE
-           MOVE 9 TO LEN OF COMPANY_NAME
-           MOVE 'comp_name' TO VAL OF COMPANY_NAME
-          
-           DISPLAY '      Fetch one row:'
+
+           DISPLAY '      Fetching all matching rows:'
            EXEC SQL
              FETCH FROM DACURSOR INTO :COMPANY_CODE,
-                                               :COMPANY_NAME
+                                   :COMPANY_NAME,
+                                   :ADDRESS_LINE1 :IND-ADDRESS-LINE1,
+                                   :ADDRESS_CITY  :IND-ADDRESS-CITY,
+                                   :ADDRESS_STATE :IND-ADDRESS-STATE,
+                                   :ADDRESS_ZIP   :IND-ADDRESS-ZIP
            END-EXEC
-           PERFORM FETCHEM-DISPLAY
-          
-           EXEC SQL                                                       
+
+           PERFORM UNTIL SQLCODE = 100
+               PERFORM FETCHEM-DISPLAY
+               ADD 1 TO WS-ROW-COUNT
+               EXEC SQL
+                 FETCH FROM DACURSOR INTO :COMPANY_CODE,
+                                   :COMPANY_NAME,
+                                   :ADDRESS_LINE1 :IND-ADDRESS-LINE1,
+                                   :ADDRESS_CITY  :IND-ADDRESS-CITY,
+                                   :ADDRESS_STATE :IND-ADDRESS-STATE,
+                                   :ADDRESS_ZIP   :IND-ADDRESS-ZIP
+               END-EXEC
+           END-PERFORM
+
+           EXEC SQL
              CLOSE DACURSOR
            END-EXEC
            PERFORM DISPLAY-SQLERROR-IF-ANY
-          
+
+           DISPLAY '      ROWS PROCESSED: ' WS-ROW-COUNT
+
            DISPLAY '    </CURSOR TEST>'
            .
+      ***********************************************************
+       COUNTEM.
+           MOVE ZERO TO WS-COMPANY-COUNT
+           MOVE -1 TO SQLCODE
+
+           EXEC SQL
+             SELECT COUNT(*) INTO :WS-COMPANY-COUNT
+             FROM T2021A
+             WHERE COMPANY_TYPE = :COMPANY_TYPE
+           END-EXEC
+           PERFORM DISPLAY-SQLERROR-IF-ANY
+
+           DISPLAY '      COMPANY COUNT: ' WS-COMPANY-COUNT
+           .
       ***********************************************************
        FETCHEM-DISPLAY.
            PERFORM DISPLAY-SQLERROR-IF-ANY
 
            IF SQLCODE = 0 THEN
-             DISPLAY '      ' COMPANY_CODE VAL(1:20) OF COMPANY_NAME
+      * B.ADDRESS_LINE1/CITY/STATE/ZIP come from a LEFT JOIN and are
+      * NULL whenever a company has no address row - blank the field
+      * instead of reporting whatever was left over from a prior row.
+             IF IND-ADDRESS-LINE1 < 0
+                 MOVE SPACES TO ADDRESS_LINE1
+             END-IF
+             IF IND-ADDRESS-CITY < 0
+                 MOVE SPACES TO ADDRESS_CITY
+             END-IF
+             IF IND-ADDRESS-STATE < 0
+                 MOVE SPACES TO ADDRESS_STATE
+             END-IF
+             IF IND-ADDRESS-ZIP < 0
+                 MOVE SPACES TO ADDRESS_ZIP
+             END-IF
+
+             DISPLAY '      ' COMPANY_CODE
+             MOVE SPACES TO COMPANY-REPORT-LINE
+             STRING COMPANY_CODE          DELIMITED BY SIZE
+                    ' '                   DELIMITED BY SIZE
+                    VAL OF COMPANY_NAME (1:LEN) DELIMITED BY SIZE
+                    ' '                   DELIMITED BY SIZE
+                    ADDRESS_LINE1         DELIMITED BY SIZE
+                    ' '                   DELIMITED BY SIZE
+                    ADDRESS_CITY          DELIMITED BY SIZE
+                    ' '                   DELIMITED BY SIZE
+                    ADDRESS_STATE         DELIMITED BY SIZE
+                    ' '                   DELIMITED BY SIZE
+                    ADDRESS_ZIP           DELIMITED BY SIZE
+                 INTO COMPANY-REPORT-LINE
+             WRITE COMPANY-REPORT-LINE
            END-IF
          .
       ***********************************************************
        DISPLAY-SQLERROR-IF-ANY.
-           IF SQLCODE NOT EQUAL 0 THEN
+           IF SQLCODE NOT EQUAL 0 AND SQLCODE NOT EQUAL 100 THEN
              DISPLAY 'STATEMENT FAILED WITH SQLCODE: ' SQLCODE
+             EXEC SQL
+               ROLLBACK
+             END-EXEC
+             MOVE RC-PROCESSING-ERROR TO RETURN-CODE
+             MOVE 'SOMESQL'  TO EL-PROGRAM-ID
+             MOVE 'ERROR'    TO EL-SEVERITY
+             MOVE RC-PROCESSING-ERROR TO EL-RETURN-CODE
+             MOVE 'SQL STATEMENT FAILED - SEE SQLCODE IN JOB LOG'
+                             TO EL-MESSAGE
+             CALL 'ERRLOG' USING ERRLOG-PARM
+             CLOSE COMPANY-REPORT
              GOBACK
            END-IF
            .
