@@ -3,19 +3,88 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        DATA DIVISION.
-       WORKING-STORAGE SECTION. 
+       WORKING-STORAGE SECTION.
            01 GLOBAL-VAR   PIC X(30) EXTERNAL.
-              COPY  STRUCT.    
-         
-       PROCEDURE        DIVISION. 
+           01 GLOBAL-VAR1  PIC X(30) EXTERNAL.
+              COPY  STRUCT.
+              COPY  ERRLOGR.
+              COPY  RETCODE.
+
+           01 WS-DAYS-IN-MONTH-TABLE.
+              05 FILLER PIC 9(2) VALUE 31.
+              05 FILLER PIC 9(2) VALUE 28.
+              05 FILLER PIC 9(2) VALUE 31.
+              05 FILLER PIC 9(2) VALUE 30.
+              05 FILLER PIC 9(2) VALUE 31.
+              05 FILLER PIC 9(2) VALUE 30.
+              05 FILLER PIC 9(2) VALUE 31.
+              05 FILLER PIC 9(2) VALUE 31.
+              05 FILLER PIC 9(2) VALUE 30.
+              05 FILLER PIC 9(2) VALUE 31.
+              05 FILLER PIC 9(2) VALUE 30.
+              05 FILLER PIC 9(2) VALUE 31.
+           01 WS-DAYS-IN-MONTH REDEFINES WS-DAYS-IN-MONTH-TABLE.
+              05 WS-DIM PIC 9(2) OCCURS 12 TIMES.
+           01 WS-MAX-DAY            PIC 9(2).
+           01 WS-DATE-VALID-SW      PIC X VALUE 'Y'.
+              88 WS-DATE-VALID              VALUE 'Y'.
+
+       PROCEDURE        DIVISION.
        MAIN-PROGRAM.
            DISPLAY '  <USEGLOB>'
+           MOVE RC-NORMAL TO RETURN-CODE
            DISPLAY '    Old global value = ' GLOBAL-VAR
            MOVE 'Blah' TO GLOBAL-VAR.
            DISPLAY 'DEFAULT DATE-YEAR: ' DATE-YEAR OF BIRTH-DATE.
            MOVE 2019            TO DATE-YEAR OF BIRTH-DATE.
            MOVE 9               TO DATE-MONTH OF BIRTH-DATE.
            MOVE 1               TO DATE-DAY OF BIRTH-DATE.
-          
-           DISPLAY '  </USEGLOB>' 
+
+           PERFORM VALIDATE-BIRTH-DATE.
+
+           IF WS-DATE-VALID
+              MOVE 'USEGLOB: OK' TO GLOBAL-VAR1
+           ELSE
+              MOVE 'USEGLOB: ERROR' TO GLOBAL-VAR1
+              MOVE RC-VALIDATION-ERROR TO RETURN-CODE
+              MOVE 'USEGLOB'    TO EL-PROGRAM-ID
+              MOVE 'ERROR'      TO EL-SEVERITY
+              MOVE RC-VALIDATION-ERROR TO EL-RETURN-CODE
+              MOVE 'BIRTH-DATE FAILED VALIDATION' TO EL-MESSAGE
+              CALL 'ERRLOG' USING ERRLOG-PARM
+           END-IF
+
+           DISPLAY '  </USEGLOB>'
            GOBACK.
+
+       VALIDATE-BIRTH-DATE.
+           MOVE 'Y' TO WS-DATE-VALID-SW
+           IF DATE-MONTH OF BIRTH-DATE < 1
+              OR DATE-MONTH OF BIRTH-DATE > 12
+              MOVE 'N' TO WS-DATE-VALID-SW
+              DISPLAY '    INVALID BIRTH-DATE: MONTH '
+                      DATE-MONTH OF BIRTH-DATE ' OUT OF RANGE'
+           ELSE
+              MOVE WS-DIM (DATE-MONTH OF BIRTH-DATE) TO WS-MAX-DAY
+              IF DATE-MONTH OF BIRTH-DATE = 2
+                 AND FUNCTION MOD(DATE-YEAR OF BIRTH-DATE, 4) = 0
+                 AND (FUNCTION MOD(DATE-YEAR OF BIRTH-DATE, 100) NOT = 0
+                      OR FUNCTION MOD(DATE-YEAR OF BIRTH-DATE, 400) = 0)
+                 MOVE 29 TO WS-MAX-DAY
+              END-IF
+              IF DATE-DAY OF BIRTH-DATE < 1
+                 OR DATE-DAY OF BIRTH-DATE > WS-MAX-DAY
+                 MOVE 'N' TO WS-DATE-VALID-SW
+                 DISPLAY '    INVALID BIRTH-DATE: DAY '
+                         DATE-DAY OF BIRTH-DATE
+                         ' OUT OF RANGE FOR MONTH '
+                         DATE-MONTH OF BIRTH-DATE
+              END-IF
+           END-IF
+           IF WS-DATE-VALID
+              DISPLAY '    BIRTH-DATE OK: '
+                      DATE-YEAR OF BIRTH-DATE '-'
+                      DATE-MONTH OF BIRTH-DATE '-'
+                      DATE-DAY OF BIRTH-DATE
+           END-IF
+           .
