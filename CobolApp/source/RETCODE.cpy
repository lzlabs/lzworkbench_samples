@@ -0,0 +1,19 @@
+      ******************************************************************
+      *    RETCODE - the numbered RETURN-CODE values shared across the
+      *    whole suite.  COPY this into WORKING-STORAGE and MOVE the
+      *    constant that matches the condition to RETURN-CODE instead
+      *    of a bare literal, so every program signals completion the
+      *    same way:
+      *
+      *       RC-NORMAL             00  normal completion
+      *       RC-BAD-INPUT          08  malformed or missing input
+      *       RC-VALIDATION-ERROR   12  a version/contract check or a
+      *                                 data validation rule failed
+      *       RC-PROCESSING-ERROR   16  overflow, I/O, or SQL failure
+      *                                 during processing
+      ******************************************************************
+       01  RC-CONSTANTS.
+           03  RC-NORMAL                PIC S9(4) COMP VALUE +0.
+           03  RC-BAD-INPUT             PIC S9(4) COMP VALUE +8.
+           03  RC-VALIDATION-ERROR      PIC S9(4) COMP VALUE +12.
+           03  RC-PROCESSING-ERROR      PIC S9(4) COMP VALUE +16.
