@@ -0,0 +1,53 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ERRLOG.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERROR-LOG-FILE ASSIGN TO 'ERRORLOG'
+               STATUS IS WS-ERRLOG-STATUS.
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD ERROR-LOG-FILE
+           RECORDING MODE F
+           LABEL RECORDS STANDARD
+           BLOCK CONTAINS 0.
+       01 ERROR-LOG-LINE          PIC X(130).
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+       01 WS-ERRLOG-STATUS        PIC 99.
+       01 WS-RUN-DATE             PIC 9(8).
+       01 WS-RUN-TIME             PIC 9(8).
+       01 WS-EL-RC-DISPLAY        PIC ----9.
+      ******************************************************************
+       LINKAGE SECTION.
+           COPY ERRLOGR.
+      ******************************************************************
+       PROCEDURE DIVISION USING ERRLOG-PARM.
+       MAIN.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+
+           OPEN EXTEND ERROR-LOG-FILE
+
+           MOVE EL-RETURN-CODE TO WS-EL-RC-DISPLAY
+
+           MOVE SPACES TO ERROR-LOG-LINE
+           STRING WS-RUN-DATE      DELIMITED BY SIZE
+                  ' '              DELIMITED BY SIZE
+                  WS-RUN-TIME      DELIMITED BY SIZE
+                  ' '              DELIMITED BY SIZE
+                  EL-PROGRAM-ID    DELIMITED BY SIZE
+                  ' RC='           DELIMITED BY SIZE
+                  WS-EL-RC-DISPLAY DELIMITED BY SIZE
+                  ' '              DELIMITED BY SIZE
+                  EL-SEVERITY      DELIMITED BY SPACES
+                  ' '              DELIMITED BY SIZE
+                  EL-MESSAGE       DELIMITED BY SIZE
+               INTO ERROR-LOG-LINE
+           WRITE ERROR-LOG-LINE
+
+           CLOSE ERROR-LOG-FILE
+
+           GOBACK
+           .
