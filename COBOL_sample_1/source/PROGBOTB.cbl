@@ -31,20 +31,50 @@
            03  WC-PROGRAM-VERSION       PIC X(8)  VALUE 'V001R001'.     00290608
            03  FILLER                   PIC X(32) VALUE                 00290702
                 'WORKING STORAGE STARTS HERE'.                          00291002
+           COPY ERRLOGR.
+           COPY RETCODE.
        01 PROG  PIC X(10).
       /                                                                 00590300
        LINKAGE SECTION.                                                 00590400
        01  LA-TOP1                      PIC S9(9) COMP.                 00590000
        01  LA-BOT1                      PIC S9(9) COMP.                 00590200
+       01  LA-CALLER-VERSION            PIC X(8).
       /                                                                 01040000
-       PROCEDURE DIVISION USING LA-TOP1 LA-BOT1.                        01050000
-                                
+       PROCEDURE DIVISION USING LA-TOP1 LA-BOT1                         01050000
+                                LA-CALLER-VERSION.
 
-           MOVE +0 TO RETURN-CODE.                                      01120000
+           MOVE RC-NORMAL TO RETURN-CODE.                               01120000
                                                                         01120800
            DISPLAY '@ PROGBOTB.' upon console.
 
-           Compute LA-BOT1 = LA-TOP1 ** 2.
+           IF LA-CALLER-VERSION NOT = WC-PROGRAM-VERSION
+               MOVE RC-VALIDATION-ERROR TO RETURN-CODE
+               DISPLAY 'PROGBOTB: VERSION MISMATCH - CALLER VERSION '
+                       LA-CALLER-VERSION ' EXPECTED ' WC-PROGRAM-VERSION
+                   UPON CONSOLE
+               MOVE 'PROGBOTB' TO EL-PROGRAM-ID
+               MOVE 'ERROR'    TO EL-SEVERITY
+               MOVE RC-VALIDATION-ERROR TO EL-RETURN-CODE
+               STRING 'VERSION MISMATCH - CALLER VERSION '
+                       DELIMITED BY SIZE
+                       LA-CALLER-VERSION DELIMITED BY SIZE
+                   INTO EL-MESSAGE
+               CALL 'ERRLOG' USING ERRLOG-PARM
+               GOBACK
+           END-IF.
+
+           Compute LA-BOT1 = LA-TOP1 ** 2
+               ON SIZE ERROR
+                   MOVE RC-PROCESSING-ERROR TO RETURN-CODE
+                   DISPLAY 'PROGBOTB: OVERFLOW SQUARING ' LA-TOP1
+                       UPON CONSOLE
+                   MOVE 'PROGBOTB' TO EL-PROGRAM-ID
+                   MOVE 'ERROR'    TO EL-SEVERITY
+                   MOVE RC-PROCESSING-ERROR TO EL-RETURN-CODE
+                   MOVE 'OVERFLOW SQUARING INPUT PARAMETER'
+                                   TO EL-MESSAGE
+                   CALL 'ERRLOG' USING ERRLOG-PARM
+           END-COMPUTE.
 
                                                                         01121000
            GOBACK.                                                      01121100
