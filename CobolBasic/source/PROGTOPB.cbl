@@ -27,6 +27,10 @@
        FILE-CONTROL.
            SELECT SPOOLR-DATASET      ASSIGN TO SPOOLR                  00250500
                STATUS IS WS-SPOOLR-STATUS.                              00250600
+           SELECT PARM-FILE           ASSIGN TO PARMFILE
+               STATUS IS WS-PARMFILE-STATUS.
+           SELECT CHECKPOINT-FILE     ASSIGN TO CHKPTFIL
+               STATUS IS WS-CHECKPOINT-STATUS.
       /                                                                 00260000
        DATA DIVISION.                                                   00270000
        FILE SECTION.                                                    00270100
@@ -39,6 +43,20 @@
            03  SPOOLR-ASA               PIC X.                          00270800
            03  SPOOLR-TEXT              PIC X(120).                     00270900
       /                                                                 00280000
+       FD  PARM-FILE
+           RECORDING MODE F
+           LABEL RECORDS STANDARD
+           BLOCK CONTAINS 0.
+
+       01  PARM-FILE-LINE               PIC X(64).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE F
+           LABEL RECORDS STANDARD
+           BLOCK CONTAINS 0.
+
+       01  CHECKPOINT-LINE              PIC 9(7).
+      /                                                                 00280100
        WORKING-STORAGE SECTION.                                         00290000
        01  WORK-CONSTANTS.                                              00290102
            03  WC-PROGRAM-ID            PIC X(8)  VALUE 'PROGTOPB'.     00290202
@@ -49,6 +67,9 @@
                 'WORKING STORAGE STARTS HERE'.                          00291002
            03  WC-PROGMIDB              PIC X(8)   VALUE 'PROGMIDB'.    00291003
            03  WC-PROGBOTB              PIC X(8)   VALUE 'PROGBOTB'.    00291004
+           03  WC-CHECKPOINT-INTERVAL   PIC 9(3)   VALUE 10.
+           COPY ERRLOGR.
+           COPY RETCODE.
       /                                                                  00550000
        01  WORK-ACCUMULATORS.                                           00560000
            03  WA-TOP1                  PIC S9(9) COMP VALUE +0.        00590000
@@ -57,11 +78,22 @@
       /                                                                 00550000
        01  WORK-SAVES.                                                  00560000
            03  WS-SPOOLR-STATUS         PIC 99     VALUE ZEROES.
+           03  WS-PARMFILE-STATUS       PIC 99     VALUE ZEROES.
+           03  WS-CHECKPOINT-STATUS     PIC 99     VALUE ZEROES.
+           03  WS-PARM-EOF-SW           PIC X      VALUE 'N'.
+               88  WS-PARM-EOF                     VALUE 'Y'.
+           03  WS-RECORDS-READ          PIC 9(7)   VALUE ZEROES.
+           03  WS-RESTART-COUNT         PIC 9(7)   VALUE ZEROES.
            03  WS-PARAMETERS            PIC X(64)  VALUE SPACES.        00570000
            03  WS-NAME                  PIC X(16)  VALUE SPACES.        00580000
            03  WS-TOP1                  PIC 9(7)   VALUE ZEROES.        00590000
            03  WS-MID1                  PIC 9(7)   VALUE ZEROES.        00590100
            03  WS-BOT1                  PIC 9(7)   VALUE ZEROES.        00590200
+           03  WS-RUN-DATE              PIC 9(8)   VALUE ZEROES.
+           03  WS-RUN-TIME              PIC 9(8)   VALUE ZEROES.
+           03  WS-LINES-WRITTEN         PIC 9(7)   VALUE ZEROES.
+           03  WS-RC-DISPLAY            PIC ----9.
+           03  WS-WA-TOP1-DISPLAY       PIC 9(9)   VALUE ZEROES.
       /                                                                 00590300
        LINKAGE SECTION.                                                 00590400
        01  LINKAGE-PARMS.                                               00590500
@@ -70,17 +102,25 @@
       /                                                                 01040000
        PROCEDURE DIVISION USING LINKAGE-PARMS.                          01050000
                                                                         01110000
-           MOVE +0 TO RETURN-CODE                                       01120000
+           MOVE RC-NORMAL TO RETURN-CODE                                01120000
 
            DISPLAY '@ PROGTOPB.' upon console.
 
            MOVE LP-DATA (1:LP-LENGTH) TO WS-PARAMETERS.                 01120100
+
+           IF WS-PARAMETERS (1:5) = 'BATCH'
+               PERFORM BATCH-MODE THRU BATCH-MODE-END
+               GO TO END-OF-JOB
+           END-IF.
+
            UNSTRING WS-PARAMETERS DELIMITED BY ',' OR ALL SPACES        01120200
            INTO    WS-TOP1                                              01120400
                    WS-NAME.                                             01120400
 
-           OPEN OUTPUT SPOOLR-DATASET.
+           OPEN EXTEND SPOOLR-DATASET.
                                                                         01120500
+           PERFORM WRITE-RUN-BANNER THRU WRITE-RUN-BANNER-END.
+
            MOVE '1' TO SPOOLR-ASA.                                      01120600
            MOVE SPACES TO SPOOLR-TEXT.                                  01120610
                                                                         01120620
@@ -90,14 +130,96 @@
                into SPOOLR-TEXT.                                        01120660
                                                                         01120670
            WRITE SPOOLR-LINE.                                           01120680
+           ADD 1 TO WS-LINES-WRITTEN.
        A.                                                               01120800
+           IF WS-TOP1 IS NOT NUMERIC
+               PERFORM ABEND-BAD-PARM THRU ABEND-BAD-PARM-END
+               GO TO END-OF-JOB
+           END-IF.
+
+           PERFORM CALC-ONE THRU CALC-ONE-END.
+
+           PERFORM WRITE-RUN-TRAILER THRU WRITE-RUN-TRAILER-END.
+           CLOSE       SPOOLR-DATASET.
+           GO TO END-OF-JOB.
+
+       WRITE-RUN-BANNER.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           MOVE ZEROES TO WS-LINES-WRITTEN.
+
+           MOVE '1' TO SPOOLR-ASA.
+           MOVE SPACES TO SPOOLR-TEXT.
+           STRING '=== PROGTOPB RUN ' DELIMITED BY SIZE
+                   WC-PROGRAM-ID        DELIMITED BY SIZE
+                   ' '                  DELIMITED BY SIZE
+                   WS-RUN-DATE          DELIMITED BY SIZE
+                   ' '                  DELIMITED BY SIZE
+                   WS-RUN-TIME          DELIMITED BY SIZE
+                   ' PARM=['            DELIMITED BY SIZE
+                   WS-PARAMETERS        DELIMITED BY SIZE
+                   '] ===' DELIMITED BY SIZE
+               INTO SPOOLR-TEXT.
+           WRITE SPOOLR-LINE.
+       WRITE-RUN-BANNER-END.
+           MOVE SPACES TO SPOOLR-TEXT.
+
+       WRITE-RUN-TRAILER.
+           MOVE '1' TO SPOOLR-ASA.
+           MOVE SPACES TO SPOOLR-TEXT.
+           STRING '=== PROGTOPB RUN ' DELIMITED BY SIZE
+                   WC-PROGRAM-ID        DELIMITED BY SIZE
+                   ' END - LINES=' DELIMITED BY SIZE
+                   WS-LINES-WRITTEN     DELIMITED BY SIZE
+                   ' ===' DELIMITED BY SIZE
+               INTO SPOOLR-TEXT.
+           WRITE SPOOLR-LINE.
+       WRITE-RUN-TRAILER-END.
+           MOVE SPACES TO SPOOLR-TEXT.
+
+       CALC-ONE.
            Move WS-TOP1 to WA-TOP1.
            Move zeroes to WA-MID1.                                      01120801
            Move zeroes to WA-BOT1.                                      01120802
        Y.                                                               01120803
            CALL WC-PROGMIDB USING WA-TOP1                               01120804
                                  WA-MID1                                01120805
-                                 WA-BOT1.                               01120806
+                                 WA-BOT1                                01120806
+                                 WC-PROGRAM-VERSION.
+
+           IF RETURN-CODE NOT = 0
+               DISPLAY 'PROGTOPB: PROGMIDB REJECTED CALL, RC='
+                       RETURN-CODE UPON CONSOLE
+               MOVE '1' TO SPOOLR-ASA
+               MOVE RETURN-CODE TO WS-RC-DISPLAY
+               STRING 'PROGTOPB ERROR: PROGMIDB REJECTED CALL, RC='
+                           DELIMITED BY SIZE
+                       WS-RC-DISPLAY  DELIMITED BY SIZE
+                   INTO SPOOLR-TEXT
+               WRITE SPOOLR-LINE
+               ADD 1 TO WS-LINES-WRITTEN
+               MOVE SPACES TO SPOOLR-TEXT
+               GO TO CALC-ONE-END
+           END-IF.
+
+           IF WA-TOP1 NOT = WS-TOP1
+               DISPLAY 'PROGTOPB: LA-TOP1 CAME BACK CHANGED - SENT '
+                       WS-TOP1 ' GOT BACK ' WA-TOP1 UPON CONSOLE
+               MOVE RC-PROCESSING-ERROR TO RETURN-CODE
+               MOVE '1' TO SPOOLR-ASA
+               MOVE WA-TOP1 TO WS-WA-TOP1-DISPLAY
+               STRING 'PROGTOPB ERROR: VERSION MISMATCH - SENT '
+                           DELIMITED BY SIZE
+                       WS-TOP1     DELIMITED BY SIZE
+                       ' GOT BACK ' DELIMITED BY SIZE
+                       WS-WA-TOP1-DISPLAY DELIMITED BY SIZE
+                   INTO SPOOLR-TEXT
+               WRITE SPOOLR-LINE
+               ADD 1 TO WS-LINES-WRITTEN
+               MOVE SPACES TO SPOOLR-TEXT
+               GO TO CALC-ONE-END
+           END-IF.
+
            PERFORM INIT THRU INIT-END.                                  01120807
                                                                         01120810
            STRING 'Based on '                                           01120811
@@ -113,16 +235,159 @@
                into SPOOLR-TEXT.                                        01120821
                                                                         01120830
            WRITE SPOOLR-LINE.                                           01120900
+           ADD 1 TO WS-LINES-WRITTEN.
+       CALC-ONE-END.
+           MOVE SPACES TO SPOOLR-TEXT.
 
-           CLOSE       SPOOLR-DATASET.
-           GO TO END.
-       
-       INIT.    
-           MOVE WA-MID1 TO WS-MID1.
-           MOVE WA-BOT1 TO WS-BOT1.
-           MOVE ' ' TO SPOOLR-ASA.                                      
-       INIT-END.    
-           MOVE SPACES TO SPOOLR-TEXT.                               
-           
-       END.
+       INIT.
+           IF WA-MID1 > 9999999
+               DISPLAY 'PROGTOPB: PROGMIDB RESULT ' WA-MID1
+                       ' DOES NOT FIT IN WS-MID1 - TRUNCATION AVOIDED'
+                   UPON CONSOLE
+               MOVE RC-PROCESSING-ERROR TO RETURN-CODE
+               MOVE ZEROES TO WS-MID1
+               MOVE 'PROGTOPB' TO EL-PROGRAM-ID
+               MOVE 'ERROR'    TO EL-SEVERITY
+               MOVE RC-PROCESSING-ERROR TO EL-RETURN-CODE
+               MOVE 'PROGMIDB RESULT DOES NOT FIT IN WS-MID1'
+                               TO EL-MESSAGE
+               CALL 'ERRLOG' USING ERRLOG-PARM
+           ELSE
+               MOVE WA-MID1 TO WS-MID1
+           END-IF.
+           IF WA-BOT1 > 9999999
+               DISPLAY 'PROGTOPB: PROGBOTB RESULT ' WA-BOT1
+                       ' DOES NOT FIT IN WS-BOT1 - TRUNCATION AVOIDED'
+                   UPON CONSOLE
+               MOVE RC-PROCESSING-ERROR TO RETURN-CODE
+               MOVE ZEROES TO WS-BOT1
+               MOVE 'PROGTOPB' TO EL-PROGRAM-ID
+               MOVE 'ERROR'    TO EL-SEVERITY
+               MOVE RC-PROCESSING-ERROR TO EL-RETURN-CODE
+               MOVE 'PROGBOTB RESULT DOES NOT FIT IN WS-BOT1'
+                               TO EL-MESSAGE
+               CALL 'ERRLOG' USING ERRLOG-PARM
+           ELSE
+               MOVE WA-BOT1 TO WS-BOT1
+           END-IF.
+           MOVE ' ' TO SPOOLR-ASA.
+       INIT-END.
+           MOVE SPACES TO SPOOLR-TEXT.
+
+       BATCH-MODE.
+           OPEN EXTEND SPOOLR-DATASET
+           PERFORM WRITE-RUN-BANNER THRU WRITE-RUN-BANNER-END
+           PERFORM READ-CHECKPOINT THRU READ-CHECKPOINT-END
+
+           OPEN INPUT PARM-FILE
+           MOVE 'N' TO WS-PARM-EOF-SW
+           MOVE ZEROES TO WS-RECORDS-READ
+           PERFORM UNTIL WS-PARM-EOF
+               READ PARM-FILE
+                   AT END
+                       MOVE 'Y' TO WS-PARM-EOF-SW
+                   NOT AT END
+                       ADD 1 TO WS-RECORDS-READ
+                       IF WS-RECORDS-READ > WS-RESTART-COUNT
+                           PERFORM PROCESS-PARM-RECORD
+                               THRU PROCESS-PARM-RECORD-END
+                           IF FUNCTION MOD(WS-RECORDS-READ,
+                                   WC-CHECKPOINT-INTERVAL) = 0
+                               PERFORM WRITE-CHECKPOINT
+                                   THRU WRITE-CHECKPOINT-END
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE PARM-FILE
+
+           MOVE ZEROES TO WS-RECORDS-READ
+           PERFORM WRITE-CHECKPOINT THRU WRITE-CHECKPOINT-END
+
+           PERFORM WRITE-RUN-TRAILER THRU WRITE-RUN-TRAILER-END
+           CLOSE SPOOLR-DATASET.
+       BATCH-MODE-END.
+           CONTINUE.
+
+       READ-CHECKPOINT.
+           MOVE ZEROES TO WS-RESTART-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = ZEROES
+               READ CHECKPOINT-FILE
+               IF WS-CHECKPOINT-STATUS = ZEROES
+                   MOVE CHECKPOINT-LINE TO WS-RESTART-COUNT
+               END-IF
+               CLOSE CHECKPOINT-FILE
+               IF WS-RESTART-COUNT > ZEROES
+                   DISPLAY 'PROGTOPB: RESTART FILE FOUND, SKIPPING TO'
+                           ' RECORD ' WS-RESTART-COUNT UPON CONSOLE
+               END-IF
+           END-IF.
+       READ-CHECKPOINT-END.
+           CONTINUE.
+
+       WRITE-CHECKPOINT.
+           MOVE WS-RECORDS-READ TO CHECKPOINT-LINE
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-LINE
+           CLOSE CHECKPOINT-FILE.
+       WRITE-CHECKPOINT-END.
+           CONTINUE.
+
+       PROCESS-PARM-RECORD.
+           MOVE SPACES TO WS-NAME
+           MOVE ZEROES TO WS-TOP1
+           UNSTRING PARM-FILE-LINE DELIMITED BY ',' OR ALL SPACES
+               INTO WS-TOP1
+                    WS-NAME
+
+           IF WS-TOP1 IS NOT NUMERIC
+               DISPLAY 'PROGTOPB: SKIPPING BAD PARM-FILE ROW - '
+                       PARM-FILE-LINE
+                   UPON CONSOLE
+               MOVE RC-BAD-INPUT TO RETURN-CODE
+               MOVE '1' TO SPOOLR-ASA
+               STRING 'PROGTOPB ERROR: BAD PARM-FILE ROW - '
+                           DELIMITED BY SIZE
+                       PARM-FILE-LINE DELIMITED BY SIZE
+                   INTO SPOOLR-TEXT
+               WRITE SPOOLR-LINE
+               ADD 1 TO WS-LINES-WRITTEN
+               MOVE SPACES TO SPOOLR-TEXT
+               MOVE 'PROGTOPB' TO EL-PROGRAM-ID
+               MOVE 'ERROR'    TO EL-SEVERITY
+               MOVE RC-BAD-INPUT TO EL-RETURN-CODE
+               STRING 'BAD PARM-FILE ROW - ' DELIMITED BY SIZE
+                       PARM-FILE-LINE        DELIMITED BY SIZE
+                   INTO EL-MESSAGE
+               CALL 'ERRLOG' USING ERRLOG-PARM
+           ELSE
+               PERFORM CALC-ONE THRU CALC-ONE-END
+           END-IF.
+       PROCESS-PARM-RECORD-END.
+           CONTINUE.
+
+       ABEND-BAD-PARM.
+           MOVE RC-BAD-INPUT TO RETURN-CODE
+           MOVE '1' TO SPOOLR-ASA
+           STRING 'PROGTOPB ABEND: BAD PARM - '  DELIMITED BY SIZE
+                   WS-PARAMETERS                 DELIMITED BY SIZE
+               INTO SPOOLR-TEXT
+           WRITE SPOOLR-LINE
+           ADD 1 TO WS-LINES-WRITTEN
+           PERFORM WRITE-RUN-TRAILER THRU WRITE-RUN-TRAILER-END
+           CLOSE SPOOLR-DATASET
+           DISPLAY 'PROGTOPB ABEND: BAD PARM - ' WS-PARAMETERS
+               UPON CONSOLE
+           MOVE 'PROGTOPB' TO EL-PROGRAM-ID
+           MOVE 'ERROR'    TO EL-SEVERITY
+           MOVE RC-BAD-INPUT TO EL-RETURN-CODE
+           STRING 'BAD PARM - ' DELIMITED BY SIZE
+                   WS-PARAMETERS DELIMITED BY SIZE
+               INTO EL-MESSAGE
+           CALL 'ERRLOG' USING ERRLOG-PARM.
+       ABEND-BAD-PARM-END.
+           MOVE SPACES TO SPOOLR-TEXT.
+
+       END-OF-JOB.
            GOBACK.                                                      01121100
