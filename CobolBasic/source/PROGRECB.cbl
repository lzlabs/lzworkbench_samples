@@ -0,0 +1,190 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.                      PROGRECB.
+
+       AUTHOR.                          JOHN DOE.
+
+       DATE-WRITTEN.                    November 2020 AD.
+       DATE-COMPILED.
+
+      * ************************************************************ *
+      *                                                              *
+      *    RECONCILIATION PROGRAM.  READS SPOOLR-DATASET (PROGTOPB'S *
+      *    REPORT OUTPUT), INDEPENDENTLY RECOMPUTES THE SQUARE AND   *
+      *    CUBE OF EACH "BASED ON" LINE'S INPUT NUMBER, AND FLAGS    *
+      *    ANY LINE WHERE THE NUMBERS PROGMIDB/PROGBOTB REPORTED DO  *
+      *    NOT MATCH WHAT THIS PROGRAM CALCULATES ON ITS OWN.        *
+      *                                                              *
+      * ************************************************************ *
+      /
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER.                 IBM-370.
+       OBJECT-COMPUTER.                 IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SPOOLR-DATASET      ASSIGN TO SPOOLR
+               STATUS IS WS-SPOOLR-STATUS.
+           SELECT RECON-REPORT        ASSIGN TO RECONRPT
+               STATUS IS WS-RECON-STATUS.
+      /
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SPOOLR-DATASET
+           RECORDING MODE F
+           LABEL RECORDS STANDARD
+           BLOCK CONTAINS 0.
+
+       01  SPOOLR-LINE.
+           03  SPOOLR-ASA               PIC X.
+           03  SPOOLR-TEXT              PIC X(120).
+
+       FD  RECON-REPORT
+           RECORDING MODE F
+           LABEL RECORDS STANDARD
+           BLOCK CONTAINS 0.
+
+       01  RECON-LINE                   PIC X(120).
+      /
+       WORKING-STORAGE SECTION.
+       01  WORK-CONSTANTS.
+           03  WC-PROGRAM-ID            PIC X(8)  VALUE 'PROGRECB'.
+           03  FILLER                   PIC X(17) VALUE
+                'PROGRAM VERSION '.
+           03  WC-PROGRAM-VERSION       PIC X(8)  VALUE 'V001R001'.
+           COPY RETCODE.
+
+       01  WORK-SAVES.
+           03  WS-SPOOLR-STATUS         PIC 99    VALUE ZEROES.
+           03  WS-RECON-STATUS          PIC 99    VALUE ZEROES.
+           03  WS-SPOOLR-EOF-SW         PIC X     VALUE 'N'.
+               88  WS-SPOOLR-EOF                   VALUE 'Y'.
+           03  WS-LINES-CHECKED         PIC 9(7)  VALUE ZERO.
+           03  WS-MISMATCHES            PIC 9(7)  VALUE ZERO.
+      * SPOOLR-DATASET is opened EXTEND by PROGTOPB and accumulates
+      * every run ever made - a new run's banner/trailer line always
+      * starts with this literal, so seeing one means the "Based on"
+      * lines counted so far belong to a prior run and must not be
+      * carried into this run's totals.
+           03  WS-SPOOLR-RUN-MARKER      PIC X(16) VALUE
+               '=== PROGTOPB RUN'.
+
+       01  WORK-FIELDS.
+           03  WS-IN-TOP                PIC 9(7)  VALUE ZEROES.
+           03  WS-IN-MID                PIC 9(7)  VALUE ZEROES.
+           03  WS-IN-BOT                PIC 9(7)  VALUE ZEROES.
+           03  WS-CALC-MID-RAW          PIC S9(9) COMP VALUE +0.
+           03  WS-CALC-BOT-RAW          PIC S9(9) COMP VALUE +0.
+           03  WS-EXPECTED-MID          PIC 9(7)  VALUE ZEROES.
+           03  WS-EXPECTED-BOT          PIC 9(7)  VALUE ZEROES.
+      /
+       PROCEDURE DIVISION.
+       MAIN.
+           DISPLAY '<PROGRECB>'
+           MOVE RC-NORMAL TO RETURN-CODE
+
+           OPEN OUTPUT RECON-REPORT
+           OPEN INPUT SPOOLR-DATASET
+           IF WS-SPOOLR-STATUS NOT = '00'
+               DISPLAY 'PROGRECB: SPOOLR-DATASET NOT AVAILABLE'
+           ELSE
+               MOVE 'N' TO WS-SPOOLR-EOF-SW
+               PERFORM UNTIL WS-SPOOLR-EOF
+                   READ SPOOLR-DATASET
+                       AT END
+                           MOVE 'Y' TO WS-SPOOLR-EOF-SW
+                       NOT AT END
+                           IF SPOOLR-TEXT (1:16) = WS-SPOOLR-RUN-MARKER
+                               MOVE ZERO TO WS-LINES-CHECKED
+                               MOVE ZERO TO WS-MISMATCHES
+                           END-IF
+                           IF SPOOLR-TEXT (1:9) = 'Based on '
+                               PERFORM RECONCILE-LINE
+                                   THRU RECONCILE-LINE-END
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE SPOOLR-DATASET
+           END-IF
+
+           PERFORM WRITE-SUMMARY THRU WRITE-SUMMARY-END
+
+           CLOSE RECON-REPORT
+
+           DISPLAY '</PROGRECB>'
+           GOBACK
+           .
+      * The "Based on" line is built by PROGTOPB/CALC-ONE with fixed    *
+      * column positions - pull the three numbers back out by          *
+      * reference modification instead of UNSTRING so a stray space    *
+      * inside WC-PROGMIDB/WC-PROGBOTB can't shift the field boundary. *
+       RECONCILE-LINE.
+           ADD 1 TO WS-LINES-CHECKED
+           MOVE SPOOLR-TEXT (10:7)  TO WS-IN-TOP
+           MOVE SPOOLR-TEXT (37:7)  TO WS-IN-MID
+           MOVE SPOOLR-TEXT (68:7)  TO WS-IN-BOT
+
+           COMPUTE WS-CALC-BOT-RAW = WS-IN-TOP ** 2
+               ON SIZE ERROR
+                   MOVE ZEROES TO WS-CALC-BOT-RAW
+           END-COMPUTE
+           IF WS-CALC-BOT-RAW > 9999999
+               MOVE ZEROES TO WS-EXPECTED-BOT
+           ELSE
+               MOVE WS-CALC-BOT-RAW TO WS-EXPECTED-BOT
+           END-IF
+
+           COMPUTE WS-CALC-MID-RAW = WS-IN-TOP ** 3
+               ON SIZE ERROR
+                   MOVE ZEROES TO WS-CALC-MID-RAW
+           END-COMPUTE
+           IF WS-CALC-MID-RAW > 9999999
+               MOVE ZEROES TO WS-EXPECTED-MID
+           ELSE
+               MOVE WS-CALC-MID-RAW TO WS-EXPECTED-MID
+           END-IF
+
+           IF WS-EXPECTED-MID NOT = WS-IN-MID
+                   OR WS-EXPECTED-BOT NOT = WS-IN-BOT
+               ADD 1 TO WS-MISMATCHES
+               PERFORM WRITE-MISMATCH-LINE THRU WRITE-MISMATCH-LINE-END
+           END-IF
+           .
+       RECONCILE-LINE-END.
+           CONTINUE.
+
+       WRITE-MISMATCH-LINE.
+           MOVE SPACES TO RECON-LINE
+           STRING 'MISMATCH FOR INPUT '  DELIMITED BY SIZE
+                   WS-IN-TOP             DELIMITED BY SIZE
+                   ' - REPORTED MID='    DELIMITED BY SIZE
+                   WS-IN-MID             DELIMITED BY SIZE
+                   ' EXPECTED '          DELIMITED BY SIZE
+                   WS-EXPECTED-MID       DELIMITED BY SIZE
+                   ' - REPORTED BOT='    DELIMITED BY SIZE
+                   WS-IN-BOT             DELIMITED BY SIZE
+                   ' EXPECTED '          DELIMITED BY SIZE
+                   WS-EXPECTED-BOT       DELIMITED BY SIZE
+               INTO RECON-LINE
+           WRITE RECON-LINE
+           .
+       WRITE-MISMATCH-LINE-END.
+           CONTINUE.
+
+       WRITE-SUMMARY.
+           MOVE SPACES TO RECON-LINE
+           STRING 'LINES CHECKED: '   DELIMITED BY SIZE
+                   WS-LINES-CHECKED   DELIMITED BY SIZE
+                   ' MISMATCHES: '    DELIMITED BY SIZE
+                   WS-MISMATCHES      DELIMITED BY SIZE
+               INTO RECON-LINE
+           WRITE RECON-LINE
+           IF WS-MISMATCHES > ZERO
+               MOVE RC-PROCESSING-ERROR TO RETURN-CODE
+           END-IF
+           .
+       WRITE-SUMMARY-END.
+           CONTINUE.
