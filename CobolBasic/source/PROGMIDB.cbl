@@ -22,9 +22,33 @@
                                                                         00239000
        SOURCE-COMPUTER.                 IBM-370.                        00240000
        OBJECT-COMPUTER.                 IBM-370.                        00250000
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE          ASSIGN TO MIDAUDIT
+               STATUS IS WS-AUDIT-STATUS.
       /                                                                 00260000
        DATA DIVISION.                                                   00270000
+       FILE SECTION.
+       FD  AUDIT-FILE
+           RECORDING MODE F
+           LABEL RECORDS STANDARD
+           BLOCK CONTAINS 0.
+
+       01  AUDIT-LINE.
+           03  AUD-INPUT                PIC 9(9).
+           03  FILLER                   PIC X      VALUE SPACE.
+           03  AUD-RESULT               PIC 9(9).
+           03  FILLER                   PIC X      VALUE SPACE.
+           03  AUD-RUN-DATE             PIC 9(8).
+           03  FILLER                   PIC X      VALUE SPACE.
+           03  AUD-RUN-TIME             PIC 9(8).
+           03  FILLER                   PIC X      VALUE SPACE.
+           03  AUD-CALLER               PIC X(8).
+
        WORKING-STORAGE SECTION.                                         00290000
+       01  WORK-SAVES.
+           03  WS-AUDIT-STATUS          PIC 99     VALUE ZEROES.
        01  WORK-CONSTANTS.                                              00290102
            03  WC-PROGRAM-ID            PIC X(8)  VALUE 'PROGMIDB'.     00290202
            03  FILLER                   PIC X(17) VALUE                 00290402
@@ -34,25 +58,77 @@
                 'WORKING STORAGE STARTS HERE'.                          00291002
            03  WC-PROGTOPB              PIC X(8)   VALUE 'PROGTOPB'.    00291003
            03  WC-PROGBOTB              PIC X(8)   VALUE 'PROGBOTB'.    00291004
+           COPY ERRLOGR.
+           COPY RETCODE.
       /                                                                 00590300
        LINKAGE SECTION.                                                 00590400
        01  LA-TOP1                      PIC S9(9) COMP.                 00590000
        01  LA-MID1                      PIC S9(9) COMP.                 00590100
        01  LA-BOT1                      PIC S9(9) COMP.                 00590200
+       01  LA-CALLER-VERSION            PIC X(8).
       /                                                                 01040000
        PROCEDURE DIVISION USING LA-TOP1                                 01050000
                                 LA-MID1                                 01110000
-                                LA-BOT1.
+                                LA-BOT1
+                                LA-CALLER-VERSION.
 
-           MOVE +0 TO RETURN-CODE.                                      01120000
+           MOVE RC-NORMAL TO RETURN-CODE.                                01120000
                                                                         01120803
            DISPLAY '@ PROGMIDB.' upon console.
                                                                         01120803
+           IF LA-CALLER-VERSION NOT = WC-PROGRAM-VERSION
+               MOVE RC-VALIDATION-ERROR TO RETURN-CODE
+               DISPLAY 'PROGMIDB: VERSION MISMATCH - CALLER VERSION '
+                       LA-CALLER-VERSION ' EXPECTED ' WC-PROGRAM-VERSION
+                   UPON CONSOLE
+               MOVE 'PROGMIDB' TO EL-PROGRAM-ID
+               MOVE 'ERROR'    TO EL-SEVERITY
+               MOVE RC-VALIDATION-ERROR TO EL-RETURN-CODE
+               STRING 'VERSION MISMATCH - CALLER VERSION '
+                       DELIMITED BY SIZE
+                       LA-CALLER-VERSION DELIMITED BY SIZE
+                   INTO EL-MESSAGE
+               CALL 'ERRLOG' USING ERRLOG-PARM
+               GOBACK
+           END-IF.
+
            CALL WC-PROGBOTB USING LA-TOP1                               01120804
-                                  LA-BOT1.                              01120806
+                                  LA-BOT1                               01120806
+                                  WC-PROGRAM-VERSION.
+
+           IF RETURN-CODE NOT = 0
+               DISPLAY 'PROGMIDB: PROGBOTB RETURNED RC ' RETURN-CODE
+                   UPON CONSOLE
+               GOBACK
+           END-IF.
                                                                         01120807
-           Compute LA-MID1 = LA-TOP1 ** 3.
+           Compute LA-MID1 = LA-TOP1 ** 3
+               ON SIZE ERROR
+                   MOVE RC-PROCESSING-ERROR TO RETURN-CODE
+                   DISPLAY 'PROGMIDB: OVERFLOW CUBING ' LA-TOP1
+                       UPON CONSOLE
+                   MOVE 'PROGMIDB' TO EL-PROGRAM-ID
+                   MOVE 'ERROR'    TO EL-SEVERITY
+                   MOVE RC-PROCESSING-ERROR TO EL-RETURN-CODE
+                   MOVE 'OVERFLOW CUBING INPUT PARAMETER'
+                                   TO EL-MESSAGE
+                   CALL 'ERRLOG' USING ERRLOG-PARM
+           END-COMPUTE.
                                                                         01121000
+           PERFORM WRITE-AUDIT-RECORD THRU WRITE-AUDIT-RECORD-END.
 
            GOBACK.                                                      01121100
 
+       WRITE-AUDIT-RECORD.
+           MOVE LA-TOP1        TO AUD-INPUT
+           MOVE LA-MID1        TO AUD-RESULT
+           MOVE WC-PROGTOPB    TO AUD-CALLER
+           ACCEPT AUD-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT AUD-RUN-TIME FROM TIME
+
+           OPEN EXTEND AUDIT-FILE
+           WRITE AUDIT-LINE
+           CLOSE AUDIT-FILE.
+       WRITE-AUDIT-RECORD-END.
+           CONTINUE.
+
