@@ -0,0 +1,210 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.                      PROGSUMB.
+
+       AUTHOR.                          JOHN DOE.
+
+       DATE-WRITTEN.                    November 2020 AD.
+       DATE-COMPILED.
+
+      * ************************************************************ *
+      *                                                              *
+      *    END-OF-JOB SUMMARY PROGRAM.  READS BOTH SPOOLR-DATASET    *
+      *    (PROGTOPB'S REPORT OUTPUT) AND PRINT-FILE (VSAM.COB'S     *
+      *    RUN REPORT) AND WRITES A CONSOLIDATED LINE-COUNT SUMMARY  *
+      *    OUT TO SUMMARY-REPORT.                                    *
+      *                                                              *
+      * ************************************************************ *
+      /
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER.                 IBM-370.
+       OBJECT-COMPUTER.                 IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SPOOLR-DATASET      ASSIGN TO SPOOLR
+               STATUS IS WS-SPOOLR-STATUS.
+           SELECT PRINT-FILE          ASSIGN TO 'COBPRINT'
+               STATUS IS WS-PRINT-STATUS.
+           SELECT SUMMARY-REPORT      ASSIGN TO SUMRPT
+               STATUS IS WS-SUMMARY-STATUS.
+      /
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SPOOLR-DATASET
+           RECORDING MODE F
+           LABEL RECORDS STANDARD
+           BLOCK CONTAINS 0.
+
+       01  SPOOLR-LINE.
+           03  SPOOLR-ASA               PIC X.
+           03  SPOOLR-TEXT              PIC X(120).
+
+       FD  PRINT-FILE
+           RECORDING MODE F
+           LABEL RECORDS STANDARD
+           BLOCK CONTAINS 0.
+
+       01  PRINT-LINE                   PIC X(120).
+
+       FD  SUMMARY-REPORT
+           RECORDING MODE F
+           LABEL RECORDS STANDARD
+           BLOCK CONTAINS 0.
+
+       01  SUMMARY-LINE                 PIC X(120).
+      /
+       WORKING-STORAGE SECTION.
+       01  WORK-CONSTANTS.
+           03  WC-PROGRAM-ID            PIC X(8)  VALUE 'PROGSUMB'.
+           03  FILLER                   PIC X(17) VALUE
+                'PROGRAM VERSION '.
+           03  WC-PROGRAM-VERSION       PIC X(8)  VALUE 'V001R001'.
+           COPY RETCODE.
+
+       01  WORK-SAVES.
+           03  WS-SPOOLR-STATUS         PIC 99.
+           03  WS-PRINT-STATUS          PIC 99.
+           03  WS-SUMMARY-STATUS        PIC 99.
+           03  WS-SPOOLR-EOF-SW         PIC X     VALUE 'N'.
+               88 WS-SPOOLR-EOF                    VALUE 'Y'.
+           03  WS-PRINT-EOF-SW          PIC X     VALUE 'N'.
+               88 WS-PRINT-EOF                     VALUE 'Y'.
+           03  WS-SPOOLR-LINE-COUNT     PIC 9(7)  VALUE ZERO.
+           03  WS-PRINT-LINE-COUNT      PIC 9(7)  VALUE ZERO.
+           03  WS-GRAND-TOTAL           PIC 9(7)  VALUE ZERO.
+           03  WS-SPOOLR-ERRORS         PIC 9(7)  VALUE ZERO.
+           03  WS-PRINT-ERRORS          PIC 9(7)  VALUE ZERO.
+           03  WS-MARKER-COUNT          PIC 9(4)  VALUE ZERO.
+           03  WS-VERDICT               PIC X(4)  VALUE 'PASS'.
+      * SPOOLR-DATASET and PRINT-FILE are both opened EXTEND by their
+      * writing programs, so they accumulate every run ever made.
+      * Each new run starts with a banner/separator line beginning
+      * with one of these literals - seeing one means a fresh run is
+      * starting, so the counts built up so far belong to a prior run
+      * (possibly one that never reached its own trailer because the
+      * job abended) and must not be carried into this run's totals.
+           03  WS-SPOOLR-RUN-MARKER      PIC X(16) VALUE
+               '=== PROGTOPB RUN'.
+           03  WS-PRINT-RUN-MARKER       PIC X(12) VALUE
+               '=== VSAM RUN'.
+      /
+       PROCEDURE DIVISION.
+       MAIN.
+           DISPLAY '<PROGSUMB>'
+           MOVE RC-NORMAL TO RETURN-CODE
+
+           OPEN OUTPUT SUMMARY-REPORT
+
+           PERFORM SUMMARIZE-SPOOLR THRU SUMMARIZE-SPOOLR-END
+           PERFORM SUMMARIZE-PRINT THRU SUMMARIZE-PRINT-END
+           PERFORM WRITE-GRAND-TOTAL THRU WRITE-GRAND-TOTAL-END
+
+           CLOSE SUMMARY-REPORT
+
+           DISPLAY '</PROGSUMB>'
+           GOBACK
+           .
+       SUMMARIZE-SPOOLR.
+           OPEN INPUT SPOOLR-DATASET
+           IF WS-SPOOLR-STATUS NOT = '00'
+               DISPLAY 'PROGSUMB: SPOOLR-DATASET NOT AVAILABLE'
+           ELSE
+               MOVE 'N' TO WS-SPOOLR-EOF-SW
+               PERFORM UNTIL WS-SPOOLR-EOF
+                   READ SPOOLR-DATASET
+                       AT END
+                           MOVE 'Y' TO WS-SPOOLR-EOF-SW
+                       NOT AT END
+                           IF SPOOLR-TEXT (1:16) = WS-SPOOLR-RUN-MARKER
+                               MOVE ZERO TO WS-SPOOLR-LINE-COUNT
+                               MOVE ZERO TO WS-SPOOLR-ERRORS
+                           END-IF
+                           ADD 1 TO WS-SPOOLR-LINE-COUNT
+                           MOVE ZERO TO WS-MARKER-COUNT
+                           INSPECT SPOOLR-TEXT TALLYING WS-MARKER-COUNT
+                               FOR ALL 'ERROR'
+                           IF WS-MARKER-COUNT = 0
+                               INSPECT SPOOLR-TEXT TALLYING
+                                   WS-MARKER-COUNT FOR ALL 'ABEND'
+                           END-IF
+                           IF WS-MARKER-COUNT > 0
+                               ADD 1 TO WS-SPOOLR-ERRORS
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE SPOOLR-DATASET
+               MOVE SPACES TO SUMMARY-LINE
+               STRING 'SPOOLR-DATASET LINES: '  DELIMITED BY SIZE
+                       WS-SPOOLR-LINE-COUNT      DELIMITED BY SIZE
+                       ' ERRORS: '               DELIMITED BY SIZE
+                       WS-SPOOLR-ERRORS          DELIMITED BY SIZE
+                   INTO SUMMARY-LINE
+               WRITE SUMMARY-LINE
+           END-IF
+           .
+       SUMMARIZE-SPOOLR-END.
+           CONTINUE.
+       SUMMARIZE-PRINT.
+           OPEN INPUT PRINT-FILE
+           IF WS-PRINT-STATUS NOT = '00'
+               DISPLAY 'PROGSUMB: PRINT-FILE NOT AVAILABLE'
+           ELSE
+               MOVE 'N' TO WS-PRINT-EOF-SW
+               PERFORM UNTIL WS-PRINT-EOF
+                   READ PRINT-FILE
+                       AT END
+                           MOVE 'Y' TO WS-PRINT-EOF-SW
+                       NOT AT END
+                           IF PRINT-LINE (1:12) = WS-PRINT-RUN-MARKER
+                               MOVE ZERO TO WS-PRINT-LINE-COUNT
+                               MOVE ZERO TO WS-PRINT-ERRORS
+                           END-IF
+                           ADD 1 TO WS-PRINT-LINE-COUNT
+                           MOVE ZERO TO WS-MARKER-COUNT
+                           INSPECT PRINT-LINE TALLYING WS-MARKER-COUNT
+                               FOR ALL 'ERROR'
+                           IF WS-MARKER-COUNT > 0
+                               ADD 1 TO WS-PRINT-ERRORS
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PRINT-FILE
+               MOVE SPACES TO SUMMARY-LINE
+               STRING 'PRINT-FILE LINES: '      DELIMITED BY SIZE
+                       WS-PRINT-LINE-COUNT       DELIMITED BY SIZE
+                       ' ERRORS: '               DELIMITED BY SIZE
+                       WS-PRINT-ERRORS           DELIMITED BY SIZE
+                   INTO SUMMARY-LINE
+               WRITE SUMMARY-LINE
+           END-IF
+           .
+       SUMMARIZE-PRINT-END.
+           CONTINUE.
+       WRITE-GRAND-TOTAL.
+           COMPUTE WS-GRAND-TOTAL =
+               WS-SPOOLR-LINE-COUNT + WS-PRINT-LINE-COUNT
+           MOVE SPACES TO SUMMARY-LINE
+           STRING 'GRAND TOTAL LINES: '      DELIMITED BY SIZE
+                   WS-GRAND-TOTAL            DELIMITED BY SIZE
+               INTO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+
+           IF WS-SPOOLR-ERRORS > ZERO OR WS-PRINT-ERRORS > ZERO
+               MOVE 'FAIL' TO WS-VERDICT
+               MOVE RC-PROCESSING-ERROR TO RETURN-CODE
+           ELSE
+               MOVE 'PASS' TO WS-VERDICT
+           END-IF
+
+           MOVE SPACES TO SUMMARY-LINE
+           STRING 'RUN VERDICT: ' DELIMITED BY SIZE
+                   WS-VERDICT     DELIMITED BY SIZE
+               INTO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+           .
+       WRITE-GRAND-TOTAL-END.
+           CONTINUE.
